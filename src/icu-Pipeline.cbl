@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ICU-Pipeline".
+      *
+      * Driver job that chains the three ICU samples into one pipeline:
+      *
+      *    ICU-Conv  (codepage conversion)
+      *       writes  ICU_Conv_Output.txt
+      *    ICU-Coll  (collation / sort)
+      *       reads   ICU_Coll_Input.txt   (copied from ICU-Conv's output)
+      *       writes  ICU_Coll_Output.txt
+      *    ICU-Norm  (normalization)
+      *       reads   ICU_Norm_Input.txt   (copied from ICU-Coll's output)
+      *       writes  ICU_Norm_Output.txt
+      *
+      * Each stage program is self-contained and hardcodes its own file
+      * names, so the driver's only job between stages is to carry the
+      * previous stage's output forward as the next stage's input - see
+      * Copy-Conv-To-Coll-sec / Copy-Coll-To-Norm-sec below.
+      *
+      * DATE:      08.08.26
+      * Version:   1.0
+      *
+       AUTHOR.     Eliezer Cesark
+      *=================================================================
+      *
+       ENVIRONMENT DIVISION.
+       Input-Output section.
+       File-Control.
+      * ------------- Conv output -> Coll input handoff  --------------
+             Select Optional Copy-Conv-Output
+                    Assign to "ICU_Conv_Output.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+             Select Optional Copy-Coll-Input
+                    Assign to "ICU_Coll_Input.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ------------- Coll output -> Norm input handoff  --------------
+             Select Optional Copy-Coll-Output
+                    Assign to "ICU_Coll_Output.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+             Select Optional Copy-Norm-Input
+                    Assign to "ICU_Norm_Input.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ---------------------- Debuging File  -----------------
+             Select Optional Debug-File
+                    Assign to "ICU_Pipeline_log.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      *=================================================================
+      *
+       DATA DIVISION.
+       File section.
+       FD Copy-Conv-Output   External
+                       Record  varying from 1 to  200 characters.
+         01 Copy-Conv-Output-Record        pic X(200).
+       FD Copy-Coll-Input    External
+                       Record  varying from 1 to  200 characters.
+         01 Copy-Coll-Input-Record         pic X(200).
+       FD Copy-Coll-Output   External
+                       Record  varying from 1 to  200 characters.
+         01 Copy-Coll-Output-Record        pic X(200).
+       FD Copy-Norm-Input    External
+                       Record  varying from 1 to  200 characters.
+         01 Copy-Norm-Input-Record         pic X(200).
+       FD Debug-File   External
+                       Record contains 80 characters.
+         01 Debug-Record                   pic X(80).
+      *
+       Working-Storage section.
+      *
+      *-----------------  Debugging & Error handling Variables ---------
+       01  Debug-Write-sw                  pic 9    value 0.
+       01  Debug-Display-sw                pic 9    value 0.
+       01  Error-Display-sw                pic 9    value 0.
+      *
+      * ---------------------- File Variables -----------------
+       01  File-Status-Flag                pic X(2).
+       01  Copy-Read-Flag                  pic 9    value 0.
+       01  Debug-Buffer.
+           03  Debug-Text                  pic X(45).
+           03  Debug-Value                 pic X(35).
+      *
+      *=================================================================
+      *
+       Linkage section.
+       01  Converter-Name-Link.
+           03  Converter-Name-String       pic X(80).
+      *
+      *====================== Main Program  ============================
+      *
+       PROCEDURE DIVISION.
+       MAIN section.
+      *
+      *---------------------- Set Online debugging ---------------------
+      *
+           Move    1 to Debug-Display-sw.
+           Move    1 to Debug-Write-sw.
+           Perform Debug-Open-sec.
+           Move ">>> Program: ICU-Pipeline - ver 1.0 - 08.08.26"
+                                                   to Debug-Text.
+           Perform Debug-Display-sec.
+      *
+      *============================  Stage 1  ===========================
+      *
+           Move    "Stage 1 - Calling ICU-Conv --" to Debug-Text.
+           Perform Debug-Display-sec.
+           Call    "ICU-Conv"   using  Converter-Name-Link.
+           Perform Copy-Conv-To-Coll-sec.
+      *
+      *============================  Stage 2  ===========================
+      *
+           Move    "Stage 2 - Calling ICU-Coll --" to Debug-Text.
+           Perform Debug-Display-sec.
+           Call    "ICU-Coll"   using  Converter-Name-Link.
+           Perform Copy-Coll-To-Norm-sec.
+      *
+      *============================  Stage 3  ===========================
+      *
+           Move    "Stage 3 - Calling ICU-Norm --" to Debug-Text.
+           Perform Debug-Display-sec.
+           Call    "ICU-Norm".
+      *
+           Move    "Pipeline complete -----------" to Debug-Text.
+           Perform Debug-Display-sec.
+           Perform Debug-Close-sec.
+      *
+           Stop Run.
+      *
+      *=========== Carry Conv's output forward as Coll's input =========
+      *
+       Copy-Conv-To-Coll-sec section.
+       Copy-Conv-To-Coll.
+           Move ZERO to File-Status-Flag.
+           Open Input  Copy-Conv-Output.
+           Open Output Copy-Coll-Input.
+           Move 1 to Copy-Read-Flag.
+           Perform until Copy-Read-Flag = 0
+             Read Copy-Conv-Output
+                 at End  Move 0 to Copy-Read-Flag
+                 not at End
+                   Write Copy-Coll-Input-Record
+                       from Copy-Conv-Output-Record
+             End-read
+           End-perform.
+           Close Copy-Conv-Output.
+           Close Copy-Coll-Input.
+       Copy-Conv-To-Coll-ex.
+           Exit.
+      *
+      *=========== Carry Coll's output forward as Norm's input =========
+      *
+       Copy-Coll-To-Norm-sec section.
+       Copy-Coll-To-Norm.
+           Move ZERO to File-Status-Flag.
+           Open Input  Copy-Coll-Output.
+           Open Output Copy-Norm-Input.
+           Move 1 to Copy-Read-Flag.
+           Perform until Copy-Read-Flag = 0
+             Read Copy-Coll-Output
+                 at End  Move 0 to Copy-Read-Flag
+                 not at End
+                   Write Copy-Norm-Input-Record
+                       from Copy-Coll-Output-Record
+             End-read
+           End-perform.
+           Close Copy-Coll-Output.
+           Close Copy-Norm-Input.
+       Copy-Coll-To-Norm-ex.
+           Exit.
+      *
+      *=================      Debugging  Sesions   ======================
+      *
+      *--------------------  Open Debug Log File  ----------------------
+       Debug-Open-sec section.
+       Debug-Open.
+           Move spaces to Debug-Buffer.
+           Move zero to File-Status-Flag.
+           Open Output Debug-File.
+           IF  (File-Status-Flag  Not = "00")  Then
+             Move 0 to Debug-Write-sw
+             Display "Log File Open Error - code: "
+                      File-Status-Flag
+             Stop Run
+           End-if.
+       Debug-Open-ex.
+           Exit.
+      *--------------------  Close Debug Log File  ---------------------
+       Debug-Close-sec section.
+       Debug-Close.
+           Close Debug-File.
+       Debug-Close-ex.
+           Exit.
+      *-----------------  Write / Display Debug Information  -----------
+       Debug-Display-sec section.
+       Debug-Display.
+           IF Debug-Display-sw = 1 Or Error-Display-sw = 1
+             Move 0 to Error-Display-sw
+             Display Debug-Buffer.
+           IF Debug-Write-sw = 1 Then
+             Write Debug-Record from Debug-Buffer
+           End-if.
+           Move " " to Debug-Value.
+       Debug-Display-ex.
+           Exit.
