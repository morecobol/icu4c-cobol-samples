@@ -42,9 +42,9 @@
        AUTHOR.     Eliezer Cesark
       *>=================================================================
       *>
-      ENVIRONMENT DIVISION.
-      Input-Output section.
-      File-Control.
+       ENVIRONMENT DIVISION.
+       Input-Output section.
+       File-Control.
       *> ---------------------- Input File  -----------------
              Select Optional Input-File
                     Assign to "ICU_Coll_Input.txt"
@@ -62,20 +62,82 @@
                     Assign to "ICU_Coll_log.txt"
                     File Status is File-Status-Flag
                     Organization is Line Sequential.
+      *> ------------------- Locale Control Card  -----------------
+             Select Optional Locale-Control-File
+                    Assign to "ICU_Coll_Locale.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      *> ------------------- Restart/Checkpoint File  ---------------
+             Select Optional Checkpoint-File
+                    Assign to "ICU_Coll_Checkpoint.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      *> ------------------- ICU DLL / Version Control Card  ---------
+             Select Optional Version-Control-File
+                    Assign to "ICU_Coll_Version.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      *> ------------- Multi-field Collation Keys Control Card  ---------
+             Select Optional Key-Control-File
+                    Assign to "ICU_Coll_Keys.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      *> ------------------- Sort-Order Audit Report  ------------------
+      *>   Permanent - opened Extend so successive runs accumulate a
+      *>   full history of before/after sort positions instead of each
+      *>   run overwriting the last one's report.
+             Select Optional Audit-File
+                    Assign to "ICU_Coll_Audit.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
       *>=================================================================
       *>
        DATA DIVISION.
        File section.
-       FD Input-File   External
+      *>   Input-File/Output-File/Debug-File are intentionally NOT
+      *>   External - each program's copy is private.  Making them
+      *>   External would share the connector (assign literal, record
+      *>   layout, open/close state) with any other program in the
+      *>   same run unit that declares an FD with the same name -
+      *>   exactly what happens when icu-Pipeline.cbl CALLs this
+      *>   program and ICU-Conv/ICU-Norm in sequence, since all three
+      *>   declare Input-File/Output-File/Debug-File too.
+       FD Input-File
                        Record  varying from 1 to  79 characters.
          01 Input-Record                   pic X(79).
-       FD Output-File  External
+       FD Output-File
                        Recording Mode is F
                        Record contains 80 characters.
          01 Output-Record                  pic X(80).
-       FD Debug-File   External
+       FD Debug-File
                        Record contains 80 characters.
          01 Debug-Record                   pic X(80).
+       FD Locale-Control-File.
+         01 Locale-Control-Record           pic X(32).
+       FD Checkpoint-File.
+         01 Checkpoint-Record               pic 9(9).
+       FD Version-Control-File.
+         01 Version-Control-Record.
+           03  Control-Conv-DLL-Name        pic X(23).
+           03  Control-Coll-DLL-Name        pic X(23).
+           03  Control-Version-Suffix       pic X(10).
+       FD Key-Control-File.
+         01 Key-Control-Record.
+           03  Control-Primary-Key-Start     pic 9(3).
+           03  Control-Primary-Key-Length    pic 9(3).
+           03  Control-Secondary-Key-Start   pic 9(3).
+           03  Control-Secondary-Key-Length  pic 9(3).
+       FD Audit-File   External
+                       Record contains 88 characters.
+         01 Audit-Record.
+           03  Audit-Output-Position         pic 999.
+           03  Filler                        pic X value space.
+           03  Audit-Original-Position       pic 999.
+           03  Filler                        pic X value space.
+           03  Audit-Text                    pic X(80).
       *>
        Working-Storage section.
       *>
@@ -98,6 +160,25 @@
        01  Input-Record-Number             pic 999 Binary value 0.
        01  Index-First                     pic 999 Binary value 0.
        01  Index-Second                    pic 999 Binary value 0.
+      *> --------- Multi-field Collation Keys  ---------------------
+      *>   Primary/Secondary-Key-Start/Length pick byte ranges out of
+      *>   Input-Buffer-String to sort by (e.g. a last-name field then
+      *>   a first-name field) instead of the whole line.  Defaults to
+      *>   the entire record as the primary key and no secondary key,
+      *>   which reproduces the original whole-record comparison.
+       01  Primary-Key-Start               pic 999 value 1.
+       01  Primary-Key-Length              pic 999 value 79.
+       01  Secondary-Key-Start             pic 999 value 0.
+       01  Secondary-Key-Length            pic 999 value 0.
+       01  Key-Extract-Primary             pic X(79).
+       01  Key-Extract-Secondary           pic X(79).
+       01  Key-Swap-Temp                   pic X(160).
+      *> ------------------ Restart/Checkpoint  ---------------------
+      *>   Restart-Point is the Main-index of the last sorted output
+      *>   record confirmed written on a prior run.  The full read/
+      *>   sort still runs on restart (the bubble sort needs the whole
+      *>   array); only the already-written output rows are skipped.
+       01  Restart-Point                   pic 9(9) Binary value 0.
       *> ---------------------- Input / Output Buffers  -----------------
        01  Input-Buffer.
            03  Input-Buffer-String         pic X(79).
@@ -136,7 +217,21 @@
              03  Filler Redefines UOB-String.
                05  UOB-Array               pic 9(4)  Binary occurs 80.
        01  Unicode-Buffer-Temp.
-           03  Unicode-Buffer-Array        pic X(160) occurs 20.
+           03  Unicode-Buffer-Array        pic X(160) occurs 999.
+      *>--------  Multi-field Collation Keys - parallel arrays  ---------
+      *>          holding each record's converted primary/secondary
+      *>          key, kept in step with Unicode-Buffer-Array as the
+      *>          bubble sort swaps entries -------------------------
+       01  Primary-Key-Buffer-Temp.
+           03  Primary-Key-Array           pic X(160) occurs 999.
+       01  Secondary-Key-Buffer-Temp.
+           03  Secondary-Key-Array         pic X(160) occurs 999.
+       77  Sort-Table-Max-Entries          pic 999 value 999.
+      *>--------  Sort-order audit - tracks each entry's original -------
+      *>          (pre-sort) position as the bubble sort moves it -------
+       01  Sort-Original-Position-Table.
+           03  Sort-Original-Position      pic 999 occurs 999.
+       01  Sort-Position-Temp              pic 999 Binary.
        01  Text-Length                     pic S9(9) Binary.
        01  U-Text-Length                   pic S9(9) Binary value   80.
        01  destCapacity                    pic  9(9) Binary value   80.
@@ -266,7 +361,12 @@
            Perform Debug-Display-sec.
       *>
            Perform Input-Open-sec.
+           Perform Audit-Open-sec.
+           Perform Locale-Read-sec.
+           Perform Key-Read-sec.
+           Perform Checkpoint-Read-sec.
            Perform Output-Open-sec.
+           Perform Version-Read-sec.
       *>
            Move    DLL-Coll-Name to DLL-Name.
            Perform Load-DLL-sec.
@@ -300,6 +400,11 @@
       *>
            Perform Input-Close-sec.
            Perform Output-Close-sec.
+           Perform Audit-Close-sec.
+      *>   Run completed normally - clear the checkpoint so the next
+      *>   invocation starts fresh instead of being mistaken for a
+      *>   restart of this run and skipping/duplicating its records.
+           Perform Checkpoint-Clear-sec.
            Perform Debug-Close-sec.
       *>
            Stop Run.
@@ -310,13 +415,53 @@
        Collation-Input-Read.
            Perform   Input-Read-sec.
            IF    Input-Read-Flag = 1 then
+             IF  Main-Index  > Sort-Table-Max-Entries  then
+               Move  "Input exceeds sort capacity ---:" to Debug-Text
+               Move  Sort-Table-Max-Entries             to Debug-Value
+               Move  1                          to Error-Display-sw
+               Perform  Debug-Display-sec
+               Display "Input exceeds sort capacity - table holds only "
+                       Sort-Table-Max-Entries " lines - Stop Run."
+               Stop Run
+             End-if
              Perform   Convert-to-Unicode-sec
              Move      Unicode-Input-Buffer
                   to   Unicode-Buffer-Array (Main-Index)
+             Move      Main-Index
+                  to   Sort-Original-Position (Main-Index)
+             Perform   Key-Extract-sec
              Compute   Input-Record-Number = Input-Record-Number + 1
            End-if.
        Collation-Input-Read-ex.
            Exit.
+      *>
+      *>--------- Convert the primary/secondary key substrings ---------
+       Key-Extract-sec  section.
+       Key-Extract.
+           Move    SPACES               to Key-Extract-Primary.
+           Move    Input-Buffer-String (Primary-Key-Start :
+                                         Primary-Key-Length)
+                to Key-Extract-Primary (1 : Primary-Key-Length).
+           IF  Secondary-Key-Length > 0
+             Move  SPACES               to Key-Extract-Secondary
+             Move  Input-Buffer-String (Secondary-Key-Start :
+                                         Secondary-Key-Length)
+                to Key-Extract-Secondary (1 : Secondary-Key-Length)
+           End-if.
+           Move    Key-Extract-Primary  to Input-Buffer-String.
+           Move    79                   to Text-Length.
+           Perform Convert-to-Unicode-sec.
+           Move    Unicode-Input-Buffer to
+                                      Primary-Key-Array (Main-Index).
+           IF  Secondary-Key-Length > 0
+             Move  Key-Extract-Secondary to Input-Buffer-String
+             Move  79                    to Text-Length
+             Perform Convert-to-Unicode-sec
+             Move  Unicode-Input-Buffer  to
+                                Secondary-Key-Array (Main-Index)
+           End-if.
+       Key-Extract-ex.
+           Exit.
       *>
        Collation-Main-Sort-sec  section.
        Collation-Main-Sort.
@@ -342,19 +487,215 @@
                to   Unicode-Buffer-Array (Index-First)
              Move   Unicode-Input-Buffer
                to   Unicode-Buffer-Array (Index-Second)
+             Move   Sort-Original-Position (Index-First)
+               to   Sort-Position-Temp
+             Move   Sort-Original-Position (Index-Second)
+               to   Sort-Original-Position (Index-First)
+             Move   Sort-Position-Temp
+               to   Sort-Original-Position (Index-Second)
+             Move   Primary-Key-Array (Index-First)
+               to   Key-Swap-Temp
+             Move   Primary-Key-Array (Index-Second)
+               to   Primary-Key-Array (Index-First)
+             Move   Key-Swap-Temp
+               to   Primary-Key-Array (Index-Second)
+             Move   Secondary-Key-Array (Index-First)
+               to   Key-Swap-Temp
+             Move   Secondary-Key-Array (Index-Second)
+               to   Secondary-Key-Array (Index-First)
+             Move   Key-Swap-Temp
+               to   Secondary-Key-Array (Index-Second)
            End-if.
        Collation-Sort-ex.
            Exit.
       *>
        Collation-Output-Write-sec  section.
        Collation-Output-Write.
-           Move      Unicode-Buffer-Array (Main-Index)
-                to   Unicode-Output-Buffer.
-           Perform   Convert-from-Unicode-sec.
-           Perform   Output-Write-sec.
+           IF  Main-Index  > Restart-Point
+             Move      Unicode-Buffer-Array (Main-Index)
+                  to   Unicode-Output-Buffer
+             Perform   Convert-from-Unicode-sec
+      *>     Audit-Write-sec runs before Output-Write-sec because
+      *>     Output-Write-sec's last statement is Checkpoint-Write-sec
+      *>     (advancing Restart-Point) - writing the audit record
+      *>     first means a crash between the two can only leave an
+      *>     audit record with no matching checkpoint yet (harmless,
+      *>     the record is simply reprocessed and re-audited on
+      *>     restart), never a checkpointed record with no audit
+      *>     trail.
+             Perform   Audit-Write-sec
+             Perform   Output-Write-sec
+           End-if.
        Collation-Output-Write-ex.
            Exit.
       *>
+      *>================= Restart/Checkpoint  =============================
+      *>
+       Checkpoint-Read-sec section.
+       Checkpoint-Read.
+           Move ZERO to File-Status-Flag.
+           Open Input Checkpoint-File.
+           IF File-Status-Flag = "00"  Then
+             Read Checkpoint-File
+                 at End  Continue
+                 not at End
+                   Move Checkpoint-Record  to Restart-Point
+             End-read
+             Close Checkpoint-File
+           End-if.
+           Move    "Restart point --------------:" to Debug-Text.
+           Move    Restart-Point                    to Debug-Value.
+           Perform Debug-Display-sec.
+       Checkpoint-Read-ex.
+           Exit.
+      *>
+       Checkpoint-Write-sec section.
+       Checkpoint-Write.
+           Move  Main-index         to Checkpoint-Record.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Write Checkpoint-Record.
+           Close Checkpoint-File.
+       Checkpoint-Write-ex.
+           Exit.
+      *>
+       Checkpoint-Clear-sec section.
+       Checkpoint-Clear.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Close Checkpoint-File.
+       Checkpoint-Clear-ex.
+           Exit.
+      *>
+      *>================ ICU DLL / Version Control Card  =================
+      *>
+       Version-Read-sec section.
+       Version-Read.
+      *>   DLL-Conv-Name / DLL-Coll-Name / ICU-VERSION-SUFFIX default to
+      *>   ICU 2.0 above; a control card lets the same binary load a
+      *>   different ICU build without a recompile.
+           Move ZERO to File-Status-Flag.
+           Open Input Version-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Version-Control-File
+                 at End  Continue
+                 not at End
+                   IF Control-Conv-DLL-Name Not = SPACES
+                     Move Control-Conv-DLL-Name  to DLL-Conv-Name
+                   End-if
+                   IF Control-Coll-DLL-Name Not = SPACES
+                     Move Control-Coll-DLL-Name  to DLL-Coll-Name
+                   End-if
+                   IF Control-Version-Suffix Not = SPACES
+                     Move Control-Version-Suffix to ICU-VERSION-SUFFIX
+                   End-if
+             End-read
+             Close Version-Control-File
+           End-if.
+           Move    "Conv DLL name --------------:" to Debug-Text.
+           Move    DLL-Conv-Name                    to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "Coll DLL name --------------:" to Debug-Text.
+           Move    DLL-Coll-Name                    to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "ICU version suffix ---------:" to Debug-Text.
+           Move    ICU-VERSION-SUFFIX               to Debug-Value.
+           Perform Debug-Display-sec.
+       Version-Read-ex.
+           Exit.
+      *>
+      *>================ Collation Locale Control Card  ==================
+      *>
+       Locale-Read-sec section.
+       Locale-Read.
+      *>   Collator-Loc defaults to spaces (root/UCA rules); a control
+      *>   card overrides it with a real locale id (e.g. "he", "el",
+      *>   "ar") so the bubble sort produces language-correct order.
+           Move ZERO to File-Status-Flag.
+           Open Input Locale-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Locale-Control-File
+                 at End  Continue
+                 not at End
+                   IF Locale-Control-Record Not = SPACES
+                     Move Locale-Control-Record to Collator-Loc
+                   End-if
+             End-read
+             Close Locale-Control-File
+           End-if.
+           Move    "Collation locale ------------:" to Debug-Text.
+           Move    Collator-Loc                      to Debug-Value.
+           Perform Debug-Display-sec.
+       Locale-Read-ex.
+           Exit.
+      *>
+      *>============ Multi-field Collation Keys Control Card  ============
+      *>
+       Key-Read-sec section.
+       Key-Read.
+      *>   Primary/Secondary-Key-Start/Length default to the entire
+      *>   record as a single primary key above; a control card lets a
+      *>   record be sorted by e.g. a last-name field then a
+      *>   first-name field instead of the whole line.
+           Move ZERO to File-Status-Flag.
+           Open Input Key-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Key-Control-File
+                 at End  Continue
+                 not at End
+                   IF Control-Primary-Key-Start Not = ZERO
+                     Move Control-Primary-Key-Start
+                                          to Primary-Key-Start
+                   End-if
+                   IF Control-Primary-Key-Length Not = ZERO
+                     Move Control-Primary-Key-Length
+                                          to Primary-Key-Length
+                   End-if
+                   IF Control-Secondary-Key-Start Not = ZERO
+                     Move Control-Secondary-Key-Start
+                                          to Secondary-Key-Start
+                   End-if
+                   IF Control-Secondary-Key-Length Not = ZERO
+                     Move Control-Secondary-Key-Length
+                                          to Secondary-Key-Length
+                   End-if
+             End-read
+             Close Key-Control-File
+           End-if.
+      *>   Guard against a misconfigured control card sending
+      *>   Key-Extract-sec's reference modification out of bounds.
+           IF  Primary-Key-Start + Primary-Key-Length - 1 > 79
+             Move 1   to Primary-Key-Start
+             Move 79  to Primary-Key-Length
+             Move "Primary key range invalid - reset to 1/79"
+                                       to Debug-Text
+             Move     1                to Error-Display-sw
+             Perform  Debug-Display-sec
+           End-if.
+           IF  Secondary-Key-Length > 0
+           and Secondary-Key-Start + Secondary-Key-Length - 1 > 79
+             Move 0   to Secondary-Key-Start
+             Move 0   to Secondary-Key-Length
+             Move "Secondary key range invalid - disabled"
+                                       to Debug-Text
+             Move     1                to Error-Display-sw
+             Perform  Debug-Display-sec
+           End-if.
+           Move    "Primary key start/length ---:" to Debug-Text.
+           Move    Primary-Key-Start                to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "Primary key start/length ---:" to Debug-Text.
+           Move    Primary-Key-Length               to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "Secondary key start/length -:" to Debug-Text.
+           Move    Secondary-Key-Start              to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "Secondary key start/length -:" to Debug-Text.
+           Move    Secondary-Key-Length             to Debug-Value.
+           Perform Debug-Display-sec.
+       Key-Read-ex.
+           Exit.
+      *>
       *>================= Load/Free ICU Libraries (Call "LoadLibraryA") =
       *>
        Load-DLL-sec section.
@@ -511,19 +852,35 @@
       *>     targetLength:  length of target, or -1 if null-terminated
       *>   Returns  result of comparing the Strings;
       *>     one of UCOL_EQUAL, UCOL_GREATER, UCOL_LESS
+      *>   Compares the primary key first; on a tie, and only when a
+      *>   secondary key is configured, breaks the tie on the
+      *>   secondary key - see Key-Extract-sec / Key-Read-sec.
            STRING "ucol_strcoll" ICU-VERSION-SUFFIX
                delimited by size into API-Name.
            Perform Get-API-Coll-Pointer-sec.
            Call API-Pointer using by value     Collator-Pointer
                                   by reference
-                                     Unicode-Buffer-Array (Index-First)
+                                     Primary-Key-Array (Index-First)
                                   by value     U-Text-Length
                                   by reference
-                                     Unicode-Buffer-Array (Index-Second)
+                                     Primary-Key-Array (Index-Second)
                                   by value     U-Text-Length
                                   by reference UErrorCode
                                   Returning    UCollationResult.
            Perform Check-Call-to-API-sec.
+           IF  UCOL-EQUAL and Secondary-Key-Length > 0
+             Call API-Pointer using by value     Collator-Pointer
+                                    by reference
+                                       Secondary-Key-Array (Index-First)
+                                    by value     U-Text-Length
+                                    by reference
+                                       Secondary-Key-Array
+                                                (Index-Second)
+                                    by value     U-Text-Length
+                                    by reference UErrorCode
+                                    Returning    UCollationResult
+             Perform Check-Call-to-API-sec
+           End-if.
       *>
       *>-------------- Ported from ucol.h -----------------------------
       *>     *> Possible values for a comparison result *>/
@@ -717,7 +1074,14 @@
        Output-Open-sec section.
        Output-Open.
            Move ZERO to File-Status-Flag.
-           Open Output Output-File.
+      *>   On restart, reopen for extend so prior output survives -
+      *>   Restart-Point is only non-zero once Checkpoint-Read-sec has
+      *>   found a checkpoint from an earlier run.
+           IF  Restart-Point > 0
+             Open Extend Output-File
+           Else
+             Open Output Output-File
+           End-if.
            IF (File-Status-Flag = "00")  Then
              Move     1                to Output-Write-Flag
            Else
@@ -742,6 +1106,11 @@
              Perform Debug-Display-sec
              Move    "-----------------------------" to    Debug-Text
              Perform Debug-Display-sec
+      *>     Checkpoint updated as part of the same unit as the
+      *>     output write, immediately after it, so the two can't
+      *>     drift apart except across a hard crash between them -
+      *>     see Checkpoint-Write-sec.
+             Perform Checkpoint-Write-sec
            End-if.
        Output-Write-ex.
            Exit.
@@ -753,6 +1122,38 @@
        Output-Close-ex.
            Exit.
       *>
+      *>================  Sort-Order Audit Report  =======================
+      *>
+       Audit-Open-sec section.
+       Audit-Open.
+           Move ZERO to File-Status-Flag.
+           Open Extend Audit-File.
+           IF File-Status-Flag Not = "00"  Then
+             Open Output Audit-File
+           End-if.
+       Audit-Open-ex.
+           Exit.
+      *>
+       Audit-Write-sec section.
+       Audit-Write.
+           Move    Main-Index         to Audit-Output-Position.
+           Move    Sort-Original-Position (Main-Index)
+                                       to Audit-Original-Position.
+           Move    Output-Buffer      to Audit-Text.
+           Write   Audit-Record.
+           Move    "Audit Record  --------------:" to Debug-Text.
+           Perform Debug-Display-sec.
+           Move    Audit-Record                    to Debug-Buffer.
+           Perform Debug-Display-sec.
+       Audit-Write-ex.
+           Exit.
+      *>
+       Audit-Close-sec section.
+       Audit-Close.
+           Close       Audit-File.
+       Audit-Close-ex.
+           Exit.
+      *>
       *>=================      Debuging  Sesions   ======================
       *>
       *>--------------------  Open Debug Log File  ----------------------
