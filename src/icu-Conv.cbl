@@ -1,6 +1,6 @@
 CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "ICU-Conv"
+       PROGRAM-ID. "ICU-Conv".
       *
       * Sample COBOL program using ICU Conversion APIs
       **
@@ -78,24 +78,88 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
                     Assign to "ICU_Conv_log.txt"
                     File Status is File-Status-Flag
                     Organization is Line Sequential.
+      * ------------------- Codepage Control Card  -----------------
+             Select Optional Codepage-Control-File
+                    Assign to "ICU_Conv_Codepages.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ------------------ Over-length Exceptions File  -------------
+             Select Optional Exceptions-File
+                    Assign to "ICU_Conv_Exceptions.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      * ------------------ Converter Inventory Report  ------------------
+             Select Optional Converters-File
+                    Assign to "ICU_Conv_Converters.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      * ------------------ Restart/Checkpoint File  ------------------
+             Select Optional Checkpoint-File
+                    Assign to "ICU_Conv_Checkpoint.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      * ------------------ ICU DLL / Version Control Card  ------------
+             Select Optional Version-Control-File
+                    Assign to "ICU_Conv_Version.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ------------------ Roundtrip-Validate Control Card  ------------
+             Select Optional Roundtrip-Control-File
+                    Assign to "ICU_Conv_Roundtrip.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
       *=================================================================
       *
        DATA DIVISION.
        File section.
        FD Input-8-File   External
-                       Record  varying from 1 to  70 characters.
-         01 Input-8-Record                 pic X(70).
+                       Record  varying from 1 to  200 characters.
+         01 Input-8-Record                 pic X(200).
+       FD Codepage-Control-File.
+         01 Codepage-Control-Record.
+           03  Control-Source-Converter    pic X(32).
+           03  Control-Target-Converter    pic X(32).
 
-       FD Input-File   External
-                       Record  varying from 1 to  70 characters.
-         01 Input-Record                   pic X(70).
-       FD Output-File  External
+      *   Input-File/Output-File/Debug-File are intentionally NOT
+      *   External - each program's copy is private.  Making them
+      *   External would share the connector (assign literal, record
+      *   layout, open/close state) with any other program in the same
+      *   run unit that declares an FD with the same name - exactly
+      *   what happens when icu-Pipeline.cbl CALLs this program and
+      *   ICU-Coll/ICU-Norm in sequence, since all three declare
+      *   Input-File/Output-File/Debug-File too.
+       FD Input-File
+                       Record  varying from 1 to  200 characters.
+         01 Input-Record                   pic X(200).
+       FD Output-File
                        Recording Mode is F
-                       Record contains 80 characters.
-         01 Output-Record                  pic X(80).
-       FD Debug-File   External
+                       Record contains 200 characters.
+         01 Output-Record                  pic X(200).
+       FD Debug-File
                        Record contains 80 characters.
          01 Debug-Record                   pic X(80).
+       FD Exceptions-File   External
+                       Record contains 214 characters.
+         01 Exceptions-Record.
+           03  Exceptions-Index            pic 999.
+           03  Filler                      pic X value space.
+           03  Exceptions-Reason           pic X(9).
+           03  Filler                      pic X value space.
+           03  Exceptions-Text             pic X(200).
+       FD Converters-File   External
+                       Record contains 80 characters.
+         01 Converters-Record              pic X(80).
+       FD Checkpoint-File.
+         01 Checkpoint-Record              pic 9(9).
+       FD Version-Control-File.
+         01 Version-Control-Record.
+           03  Control-DLL-Name            pic X(23).
+           03  Control-Version-Suffix      pic X(10).
+       FD Roundtrip-Control-File.
+         01 Roundtrip-Control-Record       pic X(1).
       *
        Working-Storage section.
       *
@@ -112,20 +176,41 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        01  Input-Read-Flag                 pic 9    value 0.
        01  Output-Write-Flag               pic 9    value 0.
        01  Input-Read-8-First              pic 9    value 1.
+       01  Roundtrip-Enabled-sw            pic 9    value 1.
+      * ------------------ Control totals / Reconciliation  -------------
+       01  Count-Input-Read                 pic 9(9) Binary value 0.
+       01  Count-Input8-Read                pic 9(9) Binary value 0.
+       01  Count-Output-Write               pic 9(9) Binary value 0.
+       01  Count-API-Failures               pic 9(9) Binary value 0.
+       01  Count-Roundtrip-Mismatches       pic 9(9) Binary value 0.
+      * ------------------ Restart/Checkpoint  ---------------------
+      *   Restart-Point is the Main-index of the last record whose
+      *   output was confirmed written on a prior run - see
+      *   Checkpoint-Read-sec / Checkpoint-Write-sec.  A fresh run
+      *   with no checkpoint file present starts at zero (no skip).
+       01  Restart-Point                    pic 9(9) Binary value 0.
       * ---------------------- Input / Output Buffers  -----------------
        01  Input-8-Buffer.
            03  UTF-8-Header                pic X(3).
-           03  Input-8-Buffer-String       pic X(70).
+           03  Input-8-Buffer-String       pic X(200).
              03  Filler Redefines Input-8-Buffer-String.
-               05  Input-8-Buffer-Array    pic X occurs 70.
+               05  Input-8-Buffer-Array    pic X occurs 200.
        01  Input-Buffer.
-           03  Input-Buffer-String         pic X(70).
+           03  Input-Buffer-String         pic X(200).
              03  Filler Redefines Input-Buffer-String.
-               05  Input-Buffer-Array      pic X occurs 70.
+               05  Input-Buffer-Array      pic X occurs 200.
        01  Output-Buffer.
-           03  Output-Buffer-String        pic X(80).
+           03  Output-Buffer-String        pic X(200).
              03  Filler Redefines Output-Buffer-String.
-               05  Output-Buffer-Array     pic X occurs 80.
+               05  Output-Buffer-Array     pic X occurs 200.
+      * ------------- Round-trip conversion validation  -----------------
+      *   Roundtrip-Buffer holds Output-Buffer converted back to the
+      *   source codepage - see Roundtrip-Validate-sec.  Sized like
+      *   Input-Buffer so it can be compared against it directly.
+       01  Roundtrip-Buffer.
+           03  Roundtrip-Buffer-String     pic X(200).
+       01  Roundtrip-destCapacity          pic  9(9) Binary value  200.
+       01  Roundtrip-Text-Length           pic S9(9) Binary.
        01  Debug-Buffer.
            03  Debug-Text                  pic X(45).
            03  Debug-Value                 pic X(35).
@@ -142,19 +227,19 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
       *    --- UTF-16 - UNICODE Format - Source buffer -----------------
       *                            UChar *source,
        01  Unicode-Input-Buffer.
-           03  UIB-String                  pic X(160).
+           03  UIB-String                  pic X(400).
              03  Filler Redefines UIB-String.
-               05  UIB-Array               pic 9(4) Binary occurs 80.
+               05  UIB-Array               pic 9(4) Binary occurs 200.
       *    --- UTF-16 - UNICODE Format - Destination buffer ------------
       *                            UChar *result,
        01  Unicode-Output-Buffer.
-           03  UOB-String                  pic X(160).
+           03  UOB-String                  pic X(400).
              03  Filler Redefines UOB-String.
-               05  UOB-Array               pic 9(4)  Binary occurs 80.
+               05  UOB-Array               pic 9(4)  Binary occurs 200.
        01  Text-Length                     pic S9(9) Binary.
-       01  U-Text-Length                   pic S9(9) Binary value   80.
-       01  destCapacity                    pic  9(9) Binary value   80.
-       01  U-destCapacity                  pic  9(9) Binary value   80.
+       01  U-Text-Length                   pic S9(9) Binary value  200.
+       01  destCapacity                    pic  9(9) Binary value  200.
+       01  U-destCapacity                  pic  9(9) Binary value  200.
       *--------------------  Conversion Variables ----------------------
        01  toConverterName                 pic X(32).
        01  fromConverterName               pic X(32).
@@ -174,6 +259,15 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        77  CONVERTER-HEBREW            pic X(32) value Z"iso-8859-8".
        77  CONVERTER-PC-HEBREW         pic X(32) value Z"ibm-862".
        77  CONVERTER-WIN-HEBREW        pic X(32) value Z"windows-1255".
+      *-------------- Configurable codepage pair (control card) --------
+      *   Read from Codepage-Control-File - see Control-Read-sec.
+      *   Source-Converter-Name is the "to Unicode" converter used to
+      *      read the ANSI Input-File (defaults to CONVERTER-PC-HEBREW).
+      *   Target-Converter-Name is the "from Unicode" converter used to
+      *      write Output-File and to convert Input-8-File
+      *      (defaults to CONVERTER-WIN-HEBREW).
+       01  Source-Converter-Name       pic X(32) value Z"ibm-862".
+       01  Target-Converter-Name       pic X(32) value Z"windows-1255".
       *
       *-------------- Ported from utypes.h -----------------------------
       *
@@ -265,21 +359,37 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
       *
       *================= ICU Get and Set Converters ====================
       *
+           Perform     Control-Read-sec.
+           Perform     Version-Read-sec.
+           Perform     Roundtrip-Read-sec.
            Perform     Load-DLL-sec.
+           Perform     Converters-Open-sec.
            Perform     Get-Available-Converters-sec.
+           Perform     Converters-Close-sec.
            Perform     Get-Default-Converter-sec.
            Perform     Set-Default-Converter-sec.
            Perform     Get-Default-Converter-sec.
       *
+           Perform     Checkpoint-Read-sec.
            Perform     Output-Open-sec.
+           Perform     Exceptions-Open-sec.
       *
       *========== ICU Conversion From UTF-8 to iso-8859-8 ==============
       *
-           Perform     Input-8-Open-sec.
-           Perform     Input-8-Read-sec.
-           Perform     Input-8-Close-sec.
-           Perform     Convert-UTF8-To-Codepage-sec.
-           Perform     Output-Write-sec.
+      *   Skipped on restart - this one-shot record isn't itself
+      *   checkpointed, and it always runs (and is written) before the
+      *   main loop below on a fresh run, so re-running it here would
+      *   append a duplicate once Output-Open-sec reopens for extend.
+           IF  Restart-Point = 0
+             Perform     Input-8-Open-sec
+             Perform     Input-8-Read-sec
+             Perform     Input-8-Close-sec
+             Perform     Convert-UTF8-To-Codepage-sec
+             IF  Roundtrip-Enabled-sw = 1
+               Perform     Roundtrip-Validate-UTF8-sec
+             End-if
+             Perform     Output-Write-sec
+           End-if.
       *
       *========== ICU Conversion From windows-1255 to iso-8859-8 Loop ==
       *
@@ -296,6 +406,12 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            Perform Free-DLL-sec.
            Perform Input-Close-sec.
            Perform Output-Close-sec.
+           Perform Exceptions-Close-sec.
+           Perform Report-Trailer-sec.
+      *   Run completed normally - clear the checkpoint so the next
+      *   invocation starts fresh instead of being mistaken for a
+      *   restart of this run and skipping/duplicating its records.
+           Perform Checkpoint-Clear-sec.
            Perform Debug-Close-sec.
       *
            Stop Run.
@@ -305,16 +421,150 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        Convert-Main-Loop-sec  section.
        Convert-Main-Loop.
              Perform   Input-Read-sec.
-             IF    Input-Read-Flag = 1 then
+             IF    Input-Read-Flag = 1 and Main-index > Restart-Point
                Perform   Convert-to-Unicode-sec
                Move      Unicode-Input-Buffer
                       to Unicode-Output-Buffer
                Perform   Convert-from-Unicode-sec
+               IF  Roundtrip-Enabled-sw = 1
+                 Perform   Roundtrip-Validate-sec
+               End-if
                Perform   Output-Write-sec
              End-if.
        Convert-Main-Loop-ex.
            Exit.
       *
+      *============== Restart/Checkpoint  ================================
+      *
+       Checkpoint-Read-sec section.
+       Checkpoint-Read.
+           Move ZERO to File-Status-Flag.
+           Open Input Checkpoint-File.
+           IF File-Status-Flag = "00"  Then
+             Read Checkpoint-File
+                 at End  Continue
+                 not at End
+                   Move Checkpoint-Record  to Restart-Point
+             End-read
+             Close Checkpoint-File
+           End-if.
+           Move    "Restart point --------------:" to Debug-Text.
+           Move    Restart-Point                    to Debug-Value.
+           Perform Debug-Display-sec.
+       Checkpoint-Read-ex.
+           Exit.
+      *
+       Checkpoint-Write-sec section.
+       Checkpoint-Write.
+           Move  Main-index         to Checkpoint-Record.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Write Checkpoint-Record.
+           Close Checkpoint-File.
+       Checkpoint-Write-ex.
+           Exit.
+      *
+       Checkpoint-Clear-sec section.
+       Checkpoint-Clear.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Close Checkpoint-File.
+       Checkpoint-Clear-ex.
+           Exit.
+      *
+      *============== Codepage Pair Control Card  =======================
+      *
+       Control-Read-sec section.
+       Control-Read.
+      *    Defaults (Source-Converter-Name / Target-Converter-Name)
+      *    were set at compile time above; if a control card is
+      *    present it overrides them so the same binary can run any
+      *    codepage pair without a recompile.
+           Move ZERO to File-Status-Flag.
+           Open Input Codepage-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Codepage-Control-File
+                 at End  Continue
+                 not at End
+                   IF Control-Source-Converter Not = SPACES
+                     Move Control-Source-Converter
+                                       to Source-Converter-Name
+                   End-if
+                   IF Control-Target-Converter Not = SPACES
+                     Move Control-Target-Converter
+                                       to Target-Converter-Name
+                   End-if
+             End-read
+             Close Codepage-Control-File
+           End-if.
+           Move    "Codepage pair - Source ---->" to Debug-Text.
+           Move    Source-Converter-Name          to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "Codepage pair - Target ---->" to Debug-Text.
+           Move    Target-Converter-Name          to Debug-Value.
+           Perform Debug-Display-sec.
+       Control-Read-ex.
+           Exit.
+      *
+      *============== ICU DLL / Version Control Card  ===================
+      *
+       Version-Read-sec section.
+       Version-Read.
+      *    DLL-Name / ICU-VERSION-SUFFIX default to ICU 2.0 above; a
+      *    control card lets the same binary load a different ICU
+      *    build without a recompile.
+           Move ZERO to File-Status-Flag.
+           Open Input Version-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Version-Control-File
+                 at End  Continue
+                 not at End
+                   IF Control-DLL-Name Not = SPACES
+                     Move Control-DLL-Name       to DLL-Name
+                   End-if
+                   IF Control-Version-Suffix Not = SPACES
+                     Move Control-Version-Suffix to ICU-VERSION-SUFFIX
+                   End-if
+             End-read
+             Close Version-Control-File
+           End-if.
+           Move    "ICU DLL name ---------------:" to Debug-Text.
+           Move    DLL-Name                         to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "ICU version suffix ---------:" to Debug-Text.
+           Move    ICU-VERSION-SUFFIX               to Debug-Value.
+           Perform Debug-Display-sec.
+       Version-Read-ex.
+           Exit.
+      *
+      *============== Roundtrip-Validate Control Card  =================
+      *
+       Roundtrip-Read-sec section.
+       Roundtrip-Read.
+      *    Roundtrip-Enabled-sw defaults to 1 (on) above, matching
+      *    current behavior; a control card of "N" turns off the
+      *    extra back-conversion/compare work Roundtrip-Validate-sec
+      *    and Roundtrip-Validate-UTF8-sec do for every record, the
+      *    same opt-out idiom used for codepages/locale/normalization
+      *    mode/collation keys/DLL version elsewhere in this codebase.
+           Move ZERO to File-Status-Flag.
+           Open Input Roundtrip-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Roundtrip-Control-File
+                 at End  Continue
+                 not at End
+                   IF Roundtrip-Control-Record = "N" or "n"
+                     Move 0 to Roundtrip-Enabled-sw
+                   End-if
+             End-read
+             Close Roundtrip-Control-File
+           End-if.
+           Move    "Roundtrip validate ---------:" to Debug-Text.
+           Move    Roundtrip-Enabled-sw             to Debug-Value.
+           Perform Debug-Display-sec.
+       Roundtrip-Read-ex.
+           Exit.
+      *
       *================= Load/Free ICU Libraries (Call "LoadLibraryA") =
       *
        Load-DLL-sec section.
@@ -371,6 +621,7 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        Check-Call-to-API-sec section.
        Check-Call-to-API.
            IF U-FAILURE
+              Add      1           to  Count-API-Failures
               Move     Error-Line  to  Debug-Text
               Move     UErrorCode  to  Debug-Value
               Move     1           to  Error-Display-sw
@@ -381,6 +632,10 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
                                to  Debug-Buffer
                  Move     1    to  Error-Display-sw
                  Perform  Debug-Display-sec
+                 Move     Main-index          to Exceptions-Index
+                 Move     "OVERFLOW"          to Exceptions-Reason
+                 Move     Input-Buffer-String to Exceptions-Text
+                 Perform  Exceptions-Write-sec
               End-if
               IF U-FILE-ACCESS-ERROR
                  Move
@@ -413,13 +668,14 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            Call API-Pointer
                                   Returning Converters-Counter.
            Perform Check-Call-to-API-sec.
-      *    --- Display up to 5 First Converter names ------------------
-           IF Converters-Counter  > 5
-             Move  5 to Converters-Counter.
+      *    --- Display the full available-converter inventory ---------
+      *    ucnv_getAvailableName is 0-indexed (valid range is
+      *    0 .. Converters-Counter - 1) - see the API comment in
+      *    Display-Converter-sec below.
            Perform Display-Converter-sec
-                       varying Converters-Index from 1 by 1
+                       varying Converters-Index from 0 by 1
                        until   Converters-Index
-                       is GREATER THAN  Converters-Counter.
+                       is GREATER THAN OR EQUAL TO  Converters-Counter.
        Get-Available-Converters-ex.
            Exit.
       *
@@ -439,11 +695,16 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            Call API-Pointer  using by value Converters-Index
                              Returning      Converter-Name-Link-Pointer.
            Perform Check-Call-to-API-sec.
-           SET  Address of Converter-Name-Link
-                        to Converter-Name-Link-Pointer.
-           Move    "Converter-Name        --->" to Debug-Text.
-           Move    Converter-Name-String        to Debug-Value.
-           Perform Debug-Display-sec.
+      *    NULL (out-of-bounds index) is returned for a request past
+      *    the end of the alias table - guard against dereferencing it.
+           IF  Converter-Name-Link-Pointer Not = NULL
+             SET  Address of Converter-Name-Link
+                          to Converter-Name-Link-Pointer
+             Move    "Converter-Name        --->" to Debug-Text
+             Move    Converter-Name-String        to Debug-Value
+             Perform Debug-Display-sec
+             Perform Converters-Write-sec
+           End-if.
        Display-Converter-ex.
            Exit.
       *
@@ -505,7 +766,7 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
                delimited by size into API-Name.
            Perform Get-API-Pointer-sec.
       *
-           Call API-Pointer using by reference CONVERTER-WIN-HEBREW
+           Call API-Pointer using by reference Target-Converter-Name
                                   by reference CONVERTER-UTF-8
                                   by reference Output-Buffer
                                   by value     destCapacity
@@ -516,6 +777,75 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            Perform Check-Call-to-API-sec.
        Convert-UTF8-To-Codepage-ex.
            Exit.
+      *
+      *=============== Round-trip conversion validation  ================
+      *
+       Roundtrip-Validate-sec section.
+       Roundtrip-Validate.
+      *   Converts the just-produced Output-Buffer (target codepage)
+      *   back to the source codepage with the same ucnv_convert used
+      *   above, and compares the result against the original
+      *   Input-Buffer to catch conversions that silently lost or
+      *   mangled characters (lossy/mojibake round-trips).
+           Move    SPACES to Roundtrip-Buffer.
+           STRING "ucnv_convert" ICU-VERSION-SUFFIX
+               delimited by size into API-Name.
+           Perform Get-API-Pointer-sec.
+           Call API-Pointer using by reference Source-Converter-Name
+                                  by reference Target-Converter-Name
+                                  by reference Roundtrip-Buffer
+                                  by value     Roundtrip-destCapacity
+                                  by reference Output-Buffer
+                                  by value     Text-Length
+                                  by reference UErrorCode
+                                  Returning    Roundtrip-Text-Length.
+           Perform Check-Call-to-API-sec.
+           IF  Roundtrip-Buffer-String Not = Input-Buffer-String
+             Add     1                   to Count-Roundtrip-Mismatches
+             Move    Main-index          to Exceptions-Index
+             Move    "ROUNDTRIP"         to Exceptions-Reason
+             Move    Input-Buffer-String to Exceptions-Text
+             Perform Exceptions-Write-sec
+           End-if.
+       Roundtrip-Validate-ex.
+           Exit.
+      *
+      *========= Round-trip validation - one-shot UTF-8 record  =========
+      *
+       Roundtrip-Validate-UTF8-sec section.
+       Roundtrip-Validate-UTF8.
+      *   Same idea as Roundtrip-Validate-sec above, but for the
+      *   one-shot UTF-8-to-codepage conversion done before the main
+      *   per-record loop starts (Convert-UTF8-To-Codepage-sec).  That
+      *   conversion runs CONVERTER-UTF-8/Target-Converter-Name, not
+      *   the main loop's Source-Converter-Name/Target-Converter-Name
+      *   pair, so the back-conversion here mirrors it instead of
+      *   reusing Roundtrip-Validate-sec.  Compares against
+      *   Input-8-Buffer-String since Main-index hasn't been set yet
+      *   at this point in MAIN, and uses Exceptions-Index zero to
+      *   mark this as the one-shot record rather than a numbered one.
+           Move    SPACES to Roundtrip-Buffer.
+           STRING "ucnv_convert" ICU-VERSION-SUFFIX
+               delimited by size into API-Name.
+           Perform Get-API-Pointer-sec.
+           Call API-Pointer using by reference CONVERTER-UTF-8
+                                  by reference Target-Converter-Name
+                                  by reference Roundtrip-Buffer
+                                  by value     Roundtrip-destCapacity
+                                  by reference Output-Buffer
+                                  by value     Text-Length
+                                  by reference UErrorCode
+                                  Returning    Roundtrip-Text-Length.
+           Perform Check-Call-to-API-sec.
+           IF  Roundtrip-Buffer-String Not = Input-8-Buffer-String
+             Add     1                     to Count-Roundtrip-Mismatches
+             Move    ZERO                  to Exceptions-Index
+             Move    "ROUNDTRIP"           to Exceptions-Reason
+             Move    Input-8-Buffer-String to Exceptions-Text
+             Perform Exceptions-Write-sec
+           End-if.
+       Roundtrip-Validate-UTF8-ex.
+           Exit.
       *
        Open-Unicode-Converters-sec section.
        Open-Unicode-Converters.
@@ -528,13 +858,13 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
                delimited by size into API-Name.
            Perform Get-API-Pointer-sec.
       *    --- convert from input file to Unicode ---------------
-           Call API-Pointer using by reference CONVERTER-PC-HEBREW
+           Call API-Pointer using by reference Source-Converter-Name
                                   by reference UErrorCode
                                   Returning    Converter-toU-Pointer.
            Perform Check-Call-to-API-sec.
       *    --- convert from Unicode to output file  ---------------
            Perform Get-API-Pointer-sec.
-           Call API-Pointer using by reference CONVERTER-WIN-HEBREW
+           Call API-Pointer using by reference Target-Converter-Name
                                   by reference UErrorCode
                                   Returning    Converter-fromU-Pointer.
            Perform Check-Call-to-API-sec.
@@ -646,6 +976,19 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            IF Input-Read-Flag = 1  Then
              Read  Input-File  into           Input-Buffer
                  at End        Move 0      to Input-Read-Flag.
+      *   Restart-skipped reads (Main-index at/below Restart-Point,
+      *   read-and-discarded purely to advance the file position) are
+      *   excluded from Count-Input-Read - the pre-crash run already
+      *   counted them in its own trailer, so counting them again here
+      *   would double them in a control total meant to reconcile
+      *   against a single logical job.
+           IF Input-Read-Flag = 1 and Main-index > Restart-Point  Then
+             Add     1                to Count-Input-Read.
+           IF Input-Read-Flag = 1 and File-Status-Flag = "04"  Then
+             Move  Main-index        to Exceptions-Index
+             Move  "TRUNCATED"       to Exceptions-Reason
+             Move  Input-Buffer-String   to Exceptions-Text
+             Perform Exceptions-Write-sec.
            IF Input-Read-Flag = 1  Then
              Compute Text-Length = Function Length (Input-Buffer)
              Move    "Input Record  --------------:" to Debug-Text
@@ -694,6 +1037,13 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
            IF Input-Read-Flag = 1  Then
              Read  Input-8-File    into       Input-8-Buffer
                  at End        Move 0      to Input-Read-Flag.
+           IF Input-Read-Flag = 1  Then
+             Add     1                to Count-Input8-Read.
+           IF Input-Read-Flag = 1 and File-Status-Flag = "04"  Then
+             Move  1                    to Exceptions-Index
+             Move  "TRUNCATED"          to Exceptions-Reason
+             Move  Input-8-Buffer-String to Exceptions-Text
+             Perform Exceptions-Write-sec.
            IF Input-Read-Flag = 1  Then
              IF Input-Read-8-First = 1  Then
                Move    ZERO                to Input-Read-8-First
@@ -726,7 +1076,14 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        Output-Open-sec section.
        Output-Open.
            Move ZERO to File-Status-Flag.
-           Open Output Output-File.
+      *   On restart, reopen for extend so prior output survives -
+      *   Restart-Point is only non-zero once Checkpoint-Read-sec has
+      *   found a checkpoint from an earlier run.
+           IF  Restart-Point > 0
+             Open Extend Output-File
+           Else
+             Open Output Output-File
+           End-if.
            IF (File-Status-Flag = "00")  Then
              Move     1                to Output-Write-Flag
            Else
@@ -746,12 +1103,18 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        Output-Write.
            IF Output-Write-Flag = 1  Then
              Write  Output-Record          from    Output-Buffer
+             Add     1                to    Count-Output-Write
              Move    "Output Record  -------------:" to    Debug-Text
              Perform Debug-Display-sec
              Move    Output-Buffer           to    Debug-Buffer
              Perform Debug-Display-sec
              Move    "-----------------------------" to    Debug-Text
              Perform Debug-Display-sec
+      *      Checkpoint updated as part of the same unit as the
+      *      output write, immediately after it, so the two can't
+      *      drift apart except across a hard crash between them -
+      *      see Checkpoint-Write-sec.
+             Perform Checkpoint-Write-sec
            End-if.
        Output-Write-ex.
            Exit.
@@ -763,6 +1126,84 @@ CBL PGMNAME(MIXED) CALLINT(SYSTEM) NODYNAM
        Output-Close-ex.
            Exit.
       *
+      *===================  Over-length Exceptions File  ================
+      *
+       Exceptions-Open-sec section.
+       Exceptions-Open.
+           Move ZERO to File-Status-Flag.
+           Open Output Exceptions-File.
+       Exceptions-Open-ex.
+           Exit.
+      *
+       Exceptions-Write-sec section.
+       Exceptions-Write.
+           Write   Exceptions-Record.
+           Move    "Exception Record  ----------:" to Debug-Text.
+           Perform Debug-Display-sec.
+           Move    Exceptions-Record              to Debug-Buffer.
+           Perform Debug-Display-sec.
+       Exceptions-Write-ex.
+           Exit.
+      *
+       Exceptions-Close-sec section.
+       Exceptions-Close.
+           Close       Exceptions-File.
+       Exceptions-Close-ex.
+           Exit.
+      *
+      *=====================  Converter Inventory Report  ================
+      *
+       Converters-Open-sec section.
+       Converters-Open.
+           Move ZERO to File-Status-Flag.
+           Open Output Converters-File.
+       Converters-Open-ex.
+           Exit.
+      *
+       Converters-Write-sec section.
+       Converters-Write.
+           Move    Converter-Name-String   to Converters-Record.
+           Write   Converters-Record.
+       Converters-Write-ex.
+           Exit.
+      *
+       Converters-Close-sec section.
+       Converters-Close.
+           Close       Converters-File.
+       Converters-Close-ex.
+           Exit.
+      *
+      *===============  End-of-run Control Totals / Reconciliation  =====
+      *
+       Report-Trailer-sec section.
+       Report-Trailer.
+           Move    1 to Error-Display-sw.
+           Move    "-----------------------------" to Debug-Text.
+           Perform Debug-Display-sec.
+           Move    1                     to Error-Display-sw.
+           Move    "Records read (ANSI)  ------:" to Debug-Text.
+           Move    Count-Input-Read      to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    1                     to Error-Display-sw.
+           Move    "Records read (UTF-8) ------:" to Debug-Text.
+           Move    Count-Input8-Read     to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    1                     to Error-Display-sw.
+           Move    "Records written  ----------:" to Debug-Text.
+           Move    Count-Output-Write    to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    1                     to Error-Display-sw.
+           Move    "API failures  -------------:" to Debug-Text.
+           Move    Count-API-Failures    to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    1                     to Error-Display-sw.
+           Move    "Roundtrip mismatches ------:" to Debug-Text.
+           Move    Count-Roundtrip-Mismatches
+                                          to Debug-Value.
+           Perform Debug-Display-sec.
+       Report-Trailer-ex.
+           Exit.
+      *
       *=================      Debugging  Sesions   ======================
       *
       *--------------------  Open Debug Log File  ----------------------
