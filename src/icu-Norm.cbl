@@ -66,20 +66,81 @@
                     Assign to "ICU_Norm_log.txt"
                     File Status is File-Status-Flag
                     Organization is Line Sequential.
+      * ------------------ Normalization Mode Control Card  ---------
+             Select Optional Norm-Mode-Control-File
+                    Assign to "ICU_Norm_Mode.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ------------------ Illegal-Character Reject File  -----------
+             Select Optional Reject-File
+                    Assign to "ICU_Norm_Reject.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      * ------------------ Restart/Checkpoint File  ------------------
+             Select Optional Checkpoint-File
+                    Assign to "ICU_Norm_Checkpoint.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
+      * ------------------ ICU DLL / Version Control Card  ------------
+             Select Optional Version-Control-File
+                    Assign to "ICU_Norm_Version.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential
+                    Access Mode is Sequential.
+      * ------------------ Normalization-Collision Report  ------------
+             Select Optional Collision-File
+                    Assign to "ICU_Norm_Collisions.txt"
+                    File Status is File-Status-Flag
+                    Organization is Line Sequential.
       *=================================================================
       *
        DATA DIVISION.
        File section.
-       FD Input-File   External
+      *   Input-File/Output-File/Debug-File are intentionally NOT
+      *   External - each program's copy is private.  Making them
+      *   External would share the connector (assign literal, record
+      *   layout, open/close state) with any other program in the
+      *   same run unit that declares an FD with the same name -
+      *   exactly what happens when icu-Pipeline.cbl CALLs this
+      *   program and ICU-Conv/ICU-Coll in sequence, since all three
+      *   declare Input-File/Output-File/Debug-File too.
+       FD Input-File
                        Record  varying from 1 to  70 characters.
          01 Input-Record                   pic X(70).
-       FD Output-File  External
+       FD Norm-Mode-Control-File.
+         01 Norm-Mode-Control-Record        pic X(8).
+       FD Output-File
                        Recording Mode is F
                        Record contains 80 characters.
          01 Output-Record                  pic X(80).
-       FD Debug-File   External
+       FD Debug-File
                        Record contains 80 characters.
          01 Debug-Record                   pic X(80).
+       FD Reject-File   External
+                       Record contains 94 characters.
+         01 Reject-Record.
+           03  Reject-Index               pic 999.
+           03  Filler                     pic X value space.
+           03  Reject-Reason              pic X(9).
+           03  Filler                     pic X value space.
+           03  Reject-Error-Code          pic S9(9).
+           03  Filler                     pic X value space.
+           03  Reject-Text                pic X(70).
+       FD Checkpoint-File.
+         01 Checkpoint-Record              pic 9(9).
+       FD Version-Control-File.
+         01 Version-Control-Record.
+           03  Control-DLL-Name            pic X(23).
+           03  Control-Version-Suffix      pic X(10).
+       FD Collision-File   External
+                       Record contains 168 characters.
+         01 Collision-Record.
+           03  Collision-Index             pic 999.
+           03  Filler                      pic X value space.
+           03  Collision-Match-Index       pic 999.
+           03  Filler                      pic X value space.
+           03  Collision-Text              pic X(160).
       *
        Working-Storage section.
       *
@@ -96,6 +157,35 @@
        01  Main-index                      pic 999 Binary.
        01  Input-Read-Flag                 pic 9    value 0.
        01  Output-Write-Flag               pic 9    value 0.
+       01  Reject-Record-sw                pic 9    value 0.
+       01  Reject-UErrorCode               pic S9(9) Binary value 0.
+      * ------------------ Restart/Checkpoint  ---------------------
+       01  Restart-Point                    pic 9(9) Binary value 0.
+      * -------------- Normalization-Collision Report  --------------
+      *   Remembers every normalized output seen so far (up to
+      *   Norm-History-Max-Entries) so near-identical names that
+      *   normalize to the same text can be flagged for deduping -
+      *   see Collision-Check-sec.
+       77  Norm-History-Max-Entries         pic 999 value 999.
+       01  Norm-History-Count               pic 999 Binary value 0.
+       01  Norm-History-Table.
+           03  Norm-History-Entry           occurs 999.
+             05  Norm-History-Index         pic 999.
+             05  Norm-History-Text          pic X(160).
+       01  Collision-Sub                    pic 999 Binary.
+      *   Norm-History-Table is working-storage only, so a restart
+      *   would otherwise resume Collision-Check-sec with an empty
+      *   history even though Output-File already holds every
+      *   pre-restart record - History-Rebuild-sec repopulates it
+      *   from Output-File before the main loop resumes.
+       01  History-Rebuild-Read-Flag        pic 9    value 0.
+       01  History-Rebuild-Sub              pic 9(9) Binary value 0.
+       01  History-Rebuild-Buffer.
+           03  History-Rebuild-Buffer-String  pic X(80).
+       01  History-Rebuild-Unicode-Buffer.
+           03  HRUB-String                  pic X(160).
+             03  Filler Redefines HRUB-String.
+               05  HRUB-Array               pic 9(4) Binary occurs 80.
       * ---------------------- Input / Output Buffers  -----------------
        01  Input-Buffer.
            03  Input-Buffer-String         pic X(70).
@@ -181,7 +271,11 @@
       *                NormalizationMode Mode,
        01  UNormalizationMode              pic 9(9)  Binary Value 0.
       *                int32_t options,
-       01  options                         pic 9(9)  Binary.
+       01  Norm-Options                    pic 9(9)  Binary.
+      *---------------  Configurable normalization form  ----------------
+      *   Read from Norm-Mode-Control-File - see Norm-Mode-Read-sec.
+      *   Defaults to UNORM-NFD, preserving the original behavior.
+       01  Configured-Norm-Mode            pic 9     Binary value 2.
       *                int32_t resultLength,
        01  resultLength                    pic 9(9)  Binary.
       *-------------------  Conversion  Variables ----------------------
@@ -275,12 +369,23 @@
            Perform Debug-Display-sec.
       *
            Perform Input-Open-sec.
-           Perform Output-Open-sec.
+           Perform Reject-Open-sec.
+           Perform Collision-Open-sec.
+           Perform Norm-Mode-Read-sec.
+           Perform Checkpoint-Read-sec.
+           Perform Version-Read-sec.
       *
       *==========================   ICU Normalization  =================
       *
            Perform Load-DLL-sec.
            Perform Open-Unicode-Converter-sec.
+      *   History-Rebuild-sec needs the converter opened above, and
+      *   must run before Output-Open-sec reopens Output-File for
+      *   extend (it reads the file for input first) - see
+      *   History-Rebuild-sec.
+           IF U-SUCCESS
+             Perform History-Rebuild-sec.
+           Perform Output-Open-sec.
            IF U-SUCCESS
              Perform   Normalization-Main-Loop-sec
                        Varying Main-index  FROM 1 by 1
@@ -292,6 +397,12 @@
            Perform Free-DLL-sec.
            Perform Input-Close-sec.
            Perform Output-Close-sec.
+           Perform Reject-Close-sec.
+           Perform Collision-Close-sec.
+      *   Run completed normally - clear the checkpoint so the next
+      *   invocation starts fresh instead of being mistaken for a
+      *   restart of this run and skipping/duplicating its records.
+           Perform Checkpoint-Clear-sec.
            Perform Debug-Close-sec.
       *
            Stop Run.
@@ -301,15 +412,194 @@
        Normalization-Main-Loop-sec  section.
        Normalization-Main-Loop.
              Perform   Input-Read-sec.
-             IF    Input-Read-Flag = 1 then
+             IF    Input-Read-Flag = 1 and Main-index > Restart-Point
+               Move      0            to Reject-Record-sw
                Perform   Convert-to-Unicode-sec
-               Perform   Normalization-sec
-               Perform   Convert-from-Unicode-sec
-               Perform   Output-Write-sec
+               IF  Reject-Record-sw = 0
+                 Perform Normalization-sec
+               End-if
+               IF  Reject-Record-sw = 0
+                 Perform Convert-from-Unicode-sec
+                 Perform Collision-Check-sec
+                 Perform Output-Write-sec
+               Else
+                 Perform Reject-Write-sec
+               End-if
              End-if.
        Normalization-Main-Loop-ex.
            Exit.
       *
+      *============== Restart/Checkpoint  ================================
+      *
+       Checkpoint-Read-sec section.
+       Checkpoint-Read.
+           Move ZERO to File-Status-Flag.
+           Open Input Checkpoint-File.
+           IF File-Status-Flag = "00"  Then
+             Read Checkpoint-File
+                 at End  Continue
+                 not at End
+                   Move Checkpoint-Record  to Restart-Point
+             End-read
+             Close Checkpoint-File
+           End-if.
+           Move    "Restart point --------------:" to Debug-Text.
+           Move    Restart-Point                    to Debug-Value.
+           Perform Debug-Display-sec.
+       Checkpoint-Read-ex.
+           Exit.
+      *
+      *========== Normalization-Collision History Rebuild  =============
+      *
+       History-Rebuild-sec section.
+       History-Rebuild.
+      *   On a restart, replay the already-normalized records
+      *   Output-File holds up to Restart-Point back through the
+      *   Unicode converter, repopulating Norm-History-Table before
+      *   Collision-Check-sec resumes - otherwise a restarted run
+      *   would miss a collision between a post-restart record and a
+      *   pre-restart one, since the table starts every run empty.
+           IF  Restart-Point > 0
+             Move ZERO to File-Status-Flag
+             Move 1    to History-Rebuild-Read-Flag
+             Open Input Output-File
+             IF File-Status-Flag = "00"  Then
+               Perform  History-Rebuild-Read-sec
+                        Varying History-Rebuild-Sub  FROM 1 by 1
+                        until   History-Rebuild-Sub  > Restart-Point
+                            or  History-Rebuild-Read-Flag = 0
+               Close Output-File
+             End-if
+           End-if.
+       History-Rebuild-ex.
+           Exit.
+      *
+       History-Rebuild-Read-sec section.
+       History-Rebuild-Read.
+           IF  History-Rebuild-Read-Flag = 1
+             Read  Output-File  into  History-Rebuild-Buffer
+                 at End  Move 0  to History-Rebuild-Read-Flag
+                 not at End
+                   Perform History-Rebuild-Convert-sec
+                   IF  Norm-History-Count < Norm-History-Max-Entries
+                     Add   1  to Norm-History-Count
+                     Move  History-Rebuild-Sub
+                             to Norm-History-Index
+                                (Norm-History-Count)
+                     Move  HRUB-String
+                             to Norm-History-Text
+                                (Norm-History-Count)
+                   End-if
+             End-read
+           End-if.
+       History-Rebuild-Read-ex.
+           Exit.
+      *
+       History-Rebuild-Convert-sec section.
+       History-Rebuild-Convert.
+      *   Same ucnv_toUChars call as Convert-to-Unicode-sec, but
+      *   converts an already-normalized Output-File record back to
+      *   UTF-16 so it can repopulate Norm-History-Table - see
+      *   History-Rebuild-sec.
+           Move  80                       to Text-Length.
+           STRING "ucnv_toUChars" ICU-VERSION-SUFFIX
+               delimited by size into API-Name.
+           Perform Get-API-Pointer-sec.
+           Call API-Pointer using by value     Converter-Pointer
+                                  by reference
+                                     History-Rebuild-Unicode-Buffer
+                                  by value     U-destCapacity
+                                  by reference History-Rebuild-Buffer
+                                  by value     Text-Length
+                                  by reference UErrorCode
+                                  Returning    U-Text-Length.
+           Perform Check-Call-to-API-sec.
+       History-Rebuild-Convert-ex.
+           Exit.
+      *
+       Checkpoint-Write-sec section.
+       Checkpoint-Write.
+           Move  Main-index         to Checkpoint-Record.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Write Checkpoint-Record.
+           Close Checkpoint-File.
+       Checkpoint-Write-ex.
+           Exit.
+      *
+       Checkpoint-Clear-sec section.
+       Checkpoint-Clear.
+           Move  ZERO                to File-Status-Flag.
+           Open  Output              Checkpoint-File.
+           Close Checkpoint-File.
+       Checkpoint-Clear-ex.
+           Exit.
+      *
+      *============== ICU DLL / Version Control Card  ===================
+      *
+       Version-Read-sec section.
+       Version-Read.
+      *    DLL-Name / ICU-VERSION-SUFFIX default to ICU 2.0 above; a
+      *    control card lets the same binary load a different ICU
+      *    build without a recompile.
+           Move ZERO to File-Status-Flag.
+           Open Input Version-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Version-Control-File
+                 at End  Continue
+                 not at End
+                   IF Control-DLL-Name Not = SPACES
+                     Move Control-DLL-Name       to DLL-Name
+                   End-if
+                   IF Control-Version-Suffix Not = SPACES
+                     Move Control-Version-Suffix to ICU-VERSION-SUFFIX
+                   End-if
+             End-read
+             Close Version-Control-File
+           End-if.
+           Move    "ICU DLL name ---------------:" to Debug-Text.
+           Move    DLL-Name                         to Debug-Value.
+           Perform Debug-Display-sec.
+           Move    "ICU version suffix ---------:" to Debug-Text.
+           Move    ICU-VERSION-SUFFIX               to Debug-Value.
+           Perform Debug-Display-sec.
+       Version-Read-ex.
+           Exit.
+      *
+      *============== Normalization Mode Control Card  ==================
+      *
+       Norm-Mode-Read-sec section.
+       Norm-Mode-Read.
+      *    Configured-Norm-Mode defaults to UNORM-NFD above; a control
+      *    card lets the same binary serve NFC-matching jobs and
+      *    NFD/diacritic-stripping jobs without a recompile.
+           Move ZERO to File-Status-Flag.
+           Open Input Norm-Mode-Control-File.
+           IF File-Status-Flag = "00"  Then
+             Read Norm-Mode-Control-File
+                 at End  Continue
+                 not at End
+                   Evaluate Norm-Mode-Control-Record
+                     When "NONE"
+                       Move UNORM-NONE to Configured-Norm-Mode
+                     When "NFD"
+                       Move UNORM-NFD  to Configured-Norm-Mode
+                     When "NFKD"
+                       Move UNORM-NFKD to Configured-Norm-Mode
+                     When "NFC"
+                       Move UNORM-NFC  to Configured-Norm-Mode
+                     When Other
+                       Continue
+                   End-evaluate
+             End-read
+             Close Norm-Mode-Control-File
+           End-if.
+           Move    "Normalization mode ---------:" to Debug-Text.
+           Move    Norm-Mode-Control-Record        to Debug-Value.
+           Perform Debug-Display-sec.
+       Norm-Mode-Read-ex.
+           Exit.
+      *
       *================= Load/Free ICU Libraries (Call "LoadLibraryA") =
       *
        Load-DLL-sec section.
@@ -370,6 +660,10 @@
               Move     UErrorCode  to  Debug-Value
               Move     1           to  Error-Display-sw
               Perform  Debug-Display-sec
+              IF U-ILLEGAL-CHAR-FOUND Or U-INVALID-CHAR-FOUND
+                 Move     1           to  Reject-Record-sw
+                 Move     UErrorCode  to  Reject-UErrorCode
+              End-if
               IF U-BUFFER-OVERFLOW-ERROR
                  Move
            "BUF-OVER-ERR: A result would not fit in the supplied Buf."
@@ -461,9 +755,9 @@
       *     resultLength, the output was truncated, and the error code
       *     is set to U_BUFFER_OVERFLOW_ERROR.
       *
-      *    ------- Check normalization for UNORM-NFD ------
-           Move UNORM-NFD          to          UNormalizationMode.
-           Move "unorm_quickCheck: Befor Norm. to UNORM-NFD:"
+      *    ------- Check normalization for the configured mode ------
+           Move Configured-Norm-Mode  to          UNormalizationMode.
+           Move "unorm_quickCheck: Before Norm.  configured mode:"
                                    to          Debug-Norm-Text.
            Move Unicode-Input-Buffer to Unicode-Check-Buffer.
            Perform Normalization-Check-sec.
@@ -471,21 +765,21 @@
            STRING "unorm_normalize" ICU-VERSION-SUFFIX
                delimited by size into API-Name.
            Perform Get-API-Pointer-sec.
-           Move 0          to options.
+           Move 0          to Norm-Options.
       *         0          no options defined
-           Move UNORM-NFD      to UNormalizationMode.
+           Move Configured-Norm-Mode      to UNormalizationMode.
            Call API-Pointer using by reference Unicode-Input-Buffer
                                   by value     U-Text-Length
                                   by value     UNormalizationMode
-                                  by value     options
+                                  by value     Norm-Options
                                   by reference Unicode-Output-Buffer
                                   by value     U-destCapacity
                                   by reference UErrorCode
                                   Returning    U-Text-Length.
            Perform Check-Call-to-API-sec.
-      *    ------- Check normalization for UNORM-NFD ------
-           Move UNORM-NFD          to          UNormalizationMode.
-           Move "unorm_quickCheck: After Norm. to UNORM-NFD:"
+      *    ------- Check normalization for the configured mode ------
+           Move Configured-Norm-Mode  to          UNormalizationMode.
+           Move "unorm_quickCheck: After Norm.   configured mode:"
                                    to          Debug-Norm-Text.
            Move Unicode-Output-Buffer to Unicode-Check-Buffer.
            Perform Normalization-Check-sec.
@@ -629,7 +923,14 @@
        Output-Open-sec section.
        Output-Open.
            Move ZERO to File-Status-Flag.
-           Open Output Output-File.
+      *   On restart, reopen for extend so prior output survives -
+      *   Restart-Point is only non-zero once Checkpoint-Read-sec has
+      *   found a checkpoint from an earlier run.
+           IF  Restart-Point > 0
+             Open Extend Output-File
+           Else
+             Open Output Output-File
+           End-if.
            IF (File-Status-Flag = "00")  Then
              Move     1                to Output-Write-Flag
            Else
@@ -654,6 +955,11 @@
              Perform Debug-Display-sec
              Move    "-----------------------------" to    Debug-Text
              Perform Debug-Display-sec
+      *      Checkpoint updated as part of the same unit as the
+      *      output write, immediately after it, so the two can't
+      *      drift apart except across a hard crash between them -
+      *      see Checkpoint-Write-sec.
+             Perform Checkpoint-Write-sec
            End-if.
        Output-Write-ex.
            Exit.
@@ -665,6 +971,88 @@
        Output-Close-ex.
            Exit.
       *
+      *====================  Illegal-Character Reject File  =============
+      *
+       Reject-Open-sec section.
+       Reject-Open.
+           Move ZERO to File-Status-Flag.
+           Open Output Reject-File.
+       Reject-Open-ex.
+           Exit.
+      *
+       Reject-Write-sec section.
+       Reject-Write.
+           Move    Main-index         to Reject-Index.
+           Move    "ILLEGAL"          to Reject-Reason.
+           Move    Reject-UErrorCode  to Reject-Error-Code.
+           Move    Input-Buffer       to Reject-Text.
+           Write   Reject-Record.
+           Move    "Reject Record  -------------:" to Debug-Text.
+           Perform Debug-Display-sec.
+           Move    Reject-Record                   to Debug-Buffer.
+           Perform Debug-Display-sec.
+      *    Checkpoint updated as part of the same unit as the reject
+      *    write, immediately after it - see Checkpoint-Write-sec.
+           Perform Checkpoint-Write-sec.
+       Reject-Write-ex.
+           Exit.
+      *
+       Reject-Close-sec section.
+       Reject-Close.
+           Close       Reject-File.
+       Reject-Close-ex.
+           Exit.
+      *
+      *=================  Normalization-Collision Report  ===============
+      *
+       Collision-Open-sec section.
+       Collision-Open.
+           Move ZERO to File-Status-Flag.
+           Open Output Collision-File.
+       Collision-Open-ex.
+           Exit.
+      *
+       Collision-Check-sec section.
+       Collision-Check.
+           Perform varying Collision-Sub from 1 by 1
+                   until Collision-Sub > Norm-History-Count
+             IF  Norm-History-Text (Collision-Sub)
+                                     = UOB-String
+               Move  Main-index    to Collision-Index
+               Move  Norm-History-Index (Collision-Sub)
+                                   to Collision-Match-Index
+               Move  UOB-String
+                                   to Collision-Text
+               Perform Collision-Write-sec
+             End-if
+           End-perform.
+           IF  Norm-History-Count < Norm-History-Max-Entries
+             Add   1               to Norm-History-Count
+             Move  Main-index      to
+                       Norm-History-Index (Norm-History-Count)
+             Move  UOB-String
+                                   to
+                       Norm-History-Text  (Norm-History-Count)
+           End-if.
+       Collision-Check-ex.
+           Exit.
+      *
+       Collision-Write-sec section.
+       Collision-Write.
+           Write   Collision-Record.
+           Move    "Collision Record  ----------:" to Debug-Text.
+           Perform Debug-Display-sec.
+           Move    Collision-Record                to Debug-Buffer.
+           Perform Debug-Display-sec.
+       Collision-Write-ex.
+           Exit.
+      *
+       Collision-Close-sec section.
+       Collision-Close.
+           Close       Collision-File.
+       Collision-Close-ex.
+           Exit.
+      *
       *=================      Debuging  Sesions   ======================
       *
       *--------------------  Open Debug Log File  ----------------------
